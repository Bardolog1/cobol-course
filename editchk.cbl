@@ -0,0 +1,48 @@
+      ******************************************************************
+      * Author: Libardo Lozano Gambasica
+      * Purpose:  Edit-validation subprogram called from DIVISIONS.
+      *           Checks required fields, a valid date range, and a
+      *           non-negative amount on a daily transaction record.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       AUTHOR. Libardo_Lozano.
+       INSTALLATION. www.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       REMARKS. Subprograma de validacion de transacciones diarias.
+       PROGRAM-ID. EDITCHK.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MIN-VALID-DATE          PIC 9(8) VALUE 20000101.
+       01  WS-MAX-VALID-DATE          PIC 9(8) VALUE 20991231.
+
+       LINKAGE SECTION.
+       COPY TXNREC.
+
+       01  LK-EDIT-STATUS             PIC XX.
+           88  LK-EDIT-OK             VALUE "00".
+           88  LK-EDIT-REJECTED       VALUE "99".
+
+       PROCEDURE DIVISION USING DAILY-TXN-RECORD LK-EDIT-STATUS.
+       VALIDATE-RECORD.
+           MOVE "00" TO LK-EDIT-STATUS
+           IF TXN-ID = SPACES OR LOW-VALUES
+               MOVE "99" TO LK-EDIT-STATUS
+           END-IF
+           IF TXN-ACCOUNT = SPACES OR LOW-VALUES
+               MOVE "99" TO LK-EDIT-STATUS
+           END-IF
+           IF TXN-DATE < WS-MIN-VALID-DATE
+               OR TXN-DATE > WS-MAX-VALID-DATE
+               MOVE "99" TO LK-EDIT-STATUS
+           END-IF
+           IF TXN-AMOUNT < ZERO
+               MOVE "99" TO LK-EDIT-STATUS
+           END-IF
+           GOBACK.
+       END PROGRAM EDITCHK.
