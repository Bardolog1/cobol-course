@@ -18,19 +18,507 @@
        SOURCE-COMPUTER. pc donde se escribio.
        OBJECT-COMPUTER. pc donde se ejecutará.
        SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           CURRENCY SIGN IS "$".
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-TXN-RAW-FILE ASSIGN TO "DAILYTXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RAW-FILE-STATUS.
 
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK.TMP".
+
+           SELECT DAILY-TXN-FILE ASSIGN TO "DAILYTXN.SRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "DAILYRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO "DAILYCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "DAILYAUD.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-FILE-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "DAILYREJ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  DAILY-TXN-RAW-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY TXNREC
+               REPLACING ==DAILY-TXN-RECORD==
+                    BY ==DAILY-TXN-RAW-RECORD==
+                         ==TXN-ID== BY ==RAW-TXN-ID==
+                         ==TXN-DATE== BY ==RAW-TXN-DATE==
+                         ==TXN-AMOUNT== BY ==RAW-TXN-AMOUNT==
+                         ==TXN-ACCOUNT== BY ==RAW-TXN-ACCOUNT==.
+
+       SD  SORT-WORK-FILE.
+           COPY TXNREC
+               REPLACING ==DAILY-TXN-RECORD== BY ==SORT-WORK-RECORD==
+                         ==TXN-ID== BY ==SW-TXN-ID==
+                         ==TXN-DATE== BY ==SW-TXN-DATE==
+                         ==TXN-AMOUNT== BY ==SW-TXN-AMOUNT==
+                         ==TXN-ACCOUNT== BY ==SW-TXN-ACCOUNT==.
+
+       FD  DAILY-TXN-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY TXNREC.
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-LINE                PIC X(80).
+
+       FD  RESTART-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RESTART-RECORD.
+           05  RSR-RECORDS-PROCESSED  PIC 9(9).
+           05  RSR-ACCOUNT-TOTAL      PIC S9(9)V99.
+           05  RSR-GRAND-TOTAL        PIC S9(9)V99.
+           05  RSR-AUDIT-RECORD-COUNT PIC 9(9).
+           05  RSR-PREVIOUS-ACCOUNT   PIC X(10).
+
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-LOG-LINE             PIC X(100).
+
+       FD  REJECT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY TXNREC
+               REPLACING ==DAILY-TXN-RECORD== BY ==REJECT-TXN-RECORD==
+                         ==TXN-ID== BY ==REJ-TXN-ID==
+                         ==TXN-DATE== BY ==REJ-TXN-DATE==
+                         ==TXN-AMOUNT== BY ==REJ-TXN-AMOUNT==
+                         ==TXN-ACCOUNT== BY ==REJ-TXN-ACCOUNT==.
+
        WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH              PIC X VALUE "N".
+           88  WS-END-OF-FILE         VALUE "Y".
+
+       01  WS-RAW-FILE-STATUS         PIC XX VALUE "00".
+           88  WS-RAW-STATUS-OK       VALUES "00" "10".
+
+       01  WS-TXN-FILE-STATUS         PIC XX VALUE "00".
+           88  WS-TXN-STATUS-OK       VALUES "00" "10".
+
+       01  WS-RPT-FILE-STATUS         PIC XX VALUE "00".
+           88  WS-RPT-STATUS-OK       VALUES "00" "10".
+
+       01  WS-CKPT-FILE-STATUS        PIC XX VALUE "00".
+           88  WS-CKPT-STATUS-OK      VALUES "00" "10".
+           88  WS-CKPT-FILE-MISSING   VALUES "35".
+
+       01  WS-AUD-FILE-STATUS         PIC XX VALUE "00".
+           88  WS-AUD-STATUS-OK       VALUES "00" "10".
+
+       01  WS-REJ-FILE-STATUS         PIC XX VALUE "00".
+           88  WS-REJ-STATUS-OK       VALUES "00" "10".
+
+       01  WS-EDIT-STATUS             PIC XX VALUE "00".
+           88  WS-EDIT-OK             VALUE "00".
+           88  WS-EDIT-REJECTED       VALUE "99".
+
+       01  WS-CURRENT-TIMESTAMP       PIC X(14).
+       01  WS-AUDIT-RECORD-COUNT      PIC 9(9) VALUE ZERO.
+       01  WS-AUDIT-ACTION            PIC X(10).
+       01  WS-AUDIT-STATUS            PIC XX.
+
+       01  WS-AUDIT-HEADER-LINE.
+           05  FILLER                 PIC X(17)
+               VALUE "AUDIT LOG START ".
+           05  AHL-TIMESTAMP          PIC X(14).
+           05  FILLER                 PIC X(11) VALUE "  RUN MODE ".
+           05  AHL-RUN-MODE           PIC X(13).
+
+       01  WS-AUDIT-DETAIL-LINE.
+           05  FILLER                 PIC X(4) VALUE "TS ".
+           05  ADL-TIMESTAMP          PIC X(14).
+           05  FILLER                 PIC X(7) VALUE "  TXN ".
+           05  ADL-TXN-ID             PIC X(10).
+           05  FILLER                 PIC X(8) VALUE "  ACCT ".
+           05  ADL-ACCOUNT            PIC X(10).
+           05  FILLER                 PIC X(10) VALUE "  ACTION ".
+           05  ADL-ACTION             PIC X(10).
+           05  FILLER                 PIC X(10) VALUE "  STATUS ".
+           05  ADL-STATUS             PIC XX.
 
+       01  WS-AUDIT-FOOTER-LINE.
+           05  FILLER                 PIC X(15) VALUE "AUDIT LOG END ".
+           05  AFL-TIMESTAMP          PIC X(14).
+           05  FILLER                 PIC X(11) VALUE "  RECORDS ".
+           05  AFL-RECORD-COUNT       PIC ZZZZZZZZ9.
 
+       01  WS-ERROR-OPERATION         PIC X(20).
+       01  WS-ERROR-STATUS-CODE       PIC XX.
+
+       01  WS-RUN-MODE                PIC X(13) VALUE "FULL-RUN".
+           88  WS-VALIDATE-ONLY       VALUE "VALIDATE-ONLY".
+           88  WS-FULL-RUN            VALUE "FULL-RUN".
+
+       01  WS-CHECKPOINT-INTERVAL     PIC 9(4) VALUE 100.
+       01  WS-RECORDS-PROCESSED       PIC 9(9) VALUE ZERO.
+       01  WS-RESTART-COUNT           PIC 9(9) VALUE ZERO.
+       01  WS-CHECKPOINT-QUOTIENT     PIC 9(9) VALUE ZERO.
+       01  WS-SKIP-COUNTER            PIC 9(9) VALUE ZERO.
+
+       01  WS-FIRST-RECORD-SWITCH     PIC X VALUE "Y".
+           88  WS-FIRST-RECORD        VALUE "Y".
+
+       01  WS-PREVIOUS-ACCOUNT        PIC X(10) VALUE SPACES.
+       01  WS-ACCOUNT-TOTAL           PIC S9(9)V99 VALUE ZERO.
+       01  WS-GRAND-TOTAL             PIC S9(9)V99 VALUE ZERO.
+
+       01  WS-ACCOUNT-TOTAL-LINE.
+           05  FILLER                 PIC X(10) VALUE "ACCOUNT: ".
+           05  WS-ATL-ACCOUNT         PIC X(10).
+           05  FILLER                 PIC X(10) VALUE "  TOTAL: ".
+           05  WS-ATL-AMOUNT          PIC $$$.$$$.$$9,99.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                 PIC X(20) VALUE "GRAND TOTAL: ".
+           05  WS-GTL-AMOUNT          PIC $$$.$$$.$$9,99.
+
+       01  WS-DISPLAY-AMOUNT          PIC $$$.$$$.$$9,99.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            DISPLAY "My First COBOL Program, learning about divisions"
-            DISPLAY "This is a very old language"
-            STOP RUN.
+           PERFORM INITIALIZE-RUN
+           PERFORM PROCESS-TRANSACTIONS UNTIL WS-END-OF-FILE
+           PERFORM TERMINATE-RUN
+           STOP RUN.
+
+       INITIALIZE-RUN.
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+           IF WS-RUN-MODE = SPACES
+               MOVE "FULL-RUN" TO WS-RUN-MODE
+           END-IF
+           IF NOT WS-VALIDATE-ONLY AND NOT WS-FULL-RUN
+               DISPLAY "INVALID RUN MODE: " WS-RUN-MODE
+               MOVE "VALIDATE RUN MODE" TO WS-ERROR-OPERATION
+               MOVE "99" TO WS-ERROR-STATUS-CODE
+               PERFORM ERROR-HANDLING
+           END-IF
+           DISPLAY "RUN MODE: " WS-RUN-MODE
+           MOVE ZERO TO WS-RESTART-COUNT
+           IF WS-FULL-RUN
+               PERFORM READ-LAST-CHECKPOINT
+           END-IF
+           IF WS-RESTART-COUNT > ZERO
+               OPEN EXTEND AUDIT-LOG-FILE
+           ELSE
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           IF NOT WS-AUD-STATUS-OK
+               MOVE "OPEN AUDIT-LOG-FILE" TO WS-ERROR-OPERATION
+               MOVE WS-AUD-FILE-STATUS TO WS-ERROR-STATUS-CODE
+               PERFORM ERROR-HANDLING
+           END-IF
+           PERFORM GET-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP TO AHL-TIMESTAMP
+           MOVE WS-RUN-MODE TO AHL-RUN-MODE
+           WRITE AUDIT-LOG-LINE FROM WS-AUDIT-HEADER-LINE
+           IF NOT WS-AUD-STATUS-OK
+               MOVE "WRITE AUDIT-LOG-FILE" TO WS-ERROR-OPERATION
+               MOVE WS-AUD-FILE-STATUS TO WS-ERROR-STATUS-CODE
+               PERFORM ERROR-HANDLING
+           END-IF
+           PERFORM SORT-TRANSACTIONS
+           OPEN INPUT DAILY-TXN-FILE
+           IF NOT WS-TXN-STATUS-OK
+               MOVE "OPEN DAILY-TXN-FILE" TO WS-ERROR-OPERATION
+               MOVE WS-TXN-FILE-STATUS TO WS-ERROR-STATUS-CODE
+               PERFORM ERROR-HANDLING
+           END-IF
+           IF WS-RESTART-COUNT > ZERO
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           IF NOT WS-REJ-STATUS-OK
+               MOVE "OPEN REJECT-FILE" TO WS-ERROR-OPERATION
+               MOVE WS-REJ-FILE-STATUS TO WS-ERROR-STATUS-CODE
+               PERFORM ERROR-HANDLING
+           END-IF
+           IF WS-FULL-RUN
+               IF WS-RESTART-COUNT > ZERO
+                   OPEN EXTEND REPORT-FILE
+               ELSE
+                   OPEN OUTPUT REPORT-FILE
+               END-IF
+               IF NOT WS-RPT-STATUS-OK
+                   MOVE "OPEN REPORT-FILE" TO WS-ERROR-OPERATION
+                   MOVE WS-RPT-FILE-STATUS TO WS-ERROR-STATUS-CODE
+                   PERFORM ERROR-HANDLING
+               END-IF
+               IF WS-RESTART-COUNT > ZERO
+                   DISPLAY "RESTARTING AFTER CHECKPOINT: "
+                       WS-RESTART-COUNT
+                   MOVE WS-RESTART-COUNT TO WS-RECORDS-PROCESSED
+                   PERFORM WS-RESTART-COUNT TIMES
+                       READ DAILY-TXN-FILE
+                           AT END
+                               SET WS-END-OF-FILE TO TRUE
+                       END-READ
+                       IF NOT WS-TXN-STATUS-OK
+                           MOVE "READ DAILY-TXN-FILE"
+                               TO WS-ERROR-OPERATION
+                           MOVE WS-TXN-FILE-STATUS
+                               TO WS-ERROR-STATUS-CODE
+                           PERFORM ERROR-HANDLING
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF.
+
+       GET-CURRENT-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-CURRENT-TIMESTAMP.
+
+       SORT-TRANSACTIONS.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-TXN-ACCOUNT
+               ON ASCENDING KEY SW-TXN-DATE
+               USING DAILY-TXN-RAW-FILE
+               GIVING DAILY-TXN-FILE
+           IF NOT WS-RAW-STATUS-OK
+               MOVE "SORT DAILY-TXN-RAW-FILE" TO WS-ERROR-OPERATION
+               MOVE WS-RAW-FILE-STATUS TO WS-ERROR-STATUS-CODE
+               PERFORM ERROR-HANDLING
+           END-IF
+           IF NOT WS-TXN-STATUS-OK
+               MOVE "SORT DAILY-TXN-FILE" TO WS-ERROR-OPERATION
+               MOVE WS-TXN-FILE-STATUS TO WS-ERROR-STATUS-CODE
+               PERFORM ERROR-HANDLING
+           END-IF.
+
+       READ-LAST-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-COUNT
+           OPEN INPUT RESTART-FILE
+           IF WS-CKPT-FILE-MISSING
+               CONTINUE
+           ELSE
+               IF NOT WS-CKPT-STATUS-OK
+                   MOVE "OPEN RESTART-FILE" TO WS-ERROR-OPERATION
+                   MOVE WS-CKPT-FILE-STATUS TO WS-ERROR-STATUS-CODE
+                   PERFORM ERROR-HANDLING
+               END-IF
+               READ RESTART-FILE
+                   AT END
+                       MOVE ZERO TO WS-RESTART-COUNT
+                   NOT AT END
+                       MOVE RSR-RECORDS-PROCESSED TO WS-RESTART-COUNT
+                       IF WS-RESTART-COUNT > ZERO
+                           MOVE RSR-ACCOUNT-TOTAL TO WS-ACCOUNT-TOTAL
+                           MOVE RSR-GRAND-TOTAL TO WS-GRAND-TOTAL
+                           MOVE RSR-AUDIT-RECORD-COUNT
+                               TO WS-AUDIT-RECORD-COUNT
+                           MOVE RSR-PREVIOUS-ACCOUNT
+                               TO WS-PREVIOUS-ACCOUNT
+                           MOVE "N" TO WS-FIRST-RECORD-SWITCH
+                       END-IF
+               END-READ
+               IF NOT WS-CKPT-STATUS-OK
+                   MOVE "READ RESTART-FILE" TO WS-ERROR-OPERATION
+                   MOVE WS-CKPT-FILE-STATUS TO WS-ERROR-STATUS-CODE
+                   PERFORM ERROR-HANDLING
+               END-IF
+               CLOSE RESTART-FILE
+               IF NOT WS-CKPT-STATUS-OK
+                   MOVE "CLOSE RESTART-FILE" TO WS-ERROR-OPERATION
+                   MOVE WS-CKPT-FILE-STATUS TO WS-ERROR-STATUS-CODE
+                   PERFORM ERROR-HANDLING
+               END-IF
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           IF NOT WS-CKPT-STATUS-OK
+               MOVE "OPEN RESTART-FILE" TO WS-ERROR-OPERATION
+               MOVE WS-CKPT-FILE-STATUS TO WS-ERROR-STATUS-CODE
+               PERFORM ERROR-HANDLING
+           END-IF
+           MOVE WS-RECORDS-PROCESSED TO RSR-RECORDS-PROCESSED
+           MOVE WS-ACCOUNT-TOTAL TO RSR-ACCOUNT-TOTAL
+           MOVE WS-GRAND-TOTAL TO RSR-GRAND-TOTAL
+           MOVE WS-AUDIT-RECORD-COUNT TO RSR-AUDIT-RECORD-COUNT
+           MOVE WS-PREVIOUS-ACCOUNT TO RSR-PREVIOUS-ACCOUNT
+           WRITE RESTART-RECORD
+           IF NOT WS-CKPT-STATUS-OK
+               MOVE "WRITE RESTART-FILE" TO WS-ERROR-OPERATION
+               MOVE WS-CKPT-FILE-STATUS TO WS-ERROR-STATUS-CODE
+               PERFORM ERROR-HANDLING
+           END-IF
+           CLOSE RESTART-FILE
+           IF NOT WS-CKPT-STATUS-OK
+               MOVE "CLOSE RESTART-FILE" TO WS-ERROR-OPERATION
+               MOVE WS-CKPT-FILE-STATUS TO WS-ERROR-STATUS-CODE
+               PERFORM ERROR-HANDLING
+           END-IF.
+
+       PROCESS-TRANSACTIONS.
+           READ DAILY-TXN-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   PERFORM EDIT-CHECK-RECORD
+                   IF WS-EDIT-OK
+                       PERFORM PROCESS-TXN-RECORD
+                   ELSE
+                       PERFORM REJECT-TRANSACTION
+                   END-IF
+                   IF WS-FULL-RUN
+                       ADD 1 TO WS-RECORDS-PROCESSED
+                       DIVIDE WS-RECORDS-PROCESSED
+                           BY WS-CHECKPOINT-INTERVAL
+                           GIVING WS-CHECKPOINT-QUOTIENT
+                           REMAINDER WS-SKIP-COUNTER
+                       IF WS-SKIP-COUNTER = ZERO
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+                   END-IF
+           END-READ
+           IF NOT WS-TXN-STATUS-OK
+               MOVE "READ DAILY-TXN-FILE" TO WS-ERROR-OPERATION
+               MOVE WS-TXN-FILE-STATUS TO WS-ERROR-STATUS-CODE
+               PERFORM ERROR-HANDLING
+           END-IF.
+
+       TERMINATE-RUN.
+           CLOSE DAILY-TXN-FILE
+           IF NOT WS-TXN-STATUS-OK
+               MOVE "CLOSE DAILY-TXN-FILE" TO WS-ERROR-OPERATION
+               MOVE WS-TXN-FILE-STATUS TO WS-ERROR-STATUS-CODE
+               PERFORM ERROR-HANDLING
+           END-IF
+           CLOSE REJECT-FILE
+           IF NOT WS-REJ-STATUS-OK
+               MOVE "CLOSE REJECT-FILE" TO WS-ERROR-OPERATION
+               MOVE WS-REJ-FILE-STATUS TO WS-ERROR-STATUS-CODE
+               PERFORM ERROR-HANDLING
+           END-IF
+           IF WS-FULL-RUN
+               IF NOT WS-FIRST-RECORD
+                   PERFORM WRITE-ACCOUNT-TOTAL-LINE
+               END-IF
+               PERFORM WRITE-GRAND-TOTAL-LINE
+               CLOSE REPORT-FILE
+               IF NOT WS-RPT-STATUS-OK
+                   MOVE "CLOSE REPORT-FILE" TO WS-ERROR-OPERATION
+                   MOVE WS-RPT-FILE-STATUS TO WS-ERROR-STATUS-CODE
+                   PERFORM ERROR-HANDLING
+               END-IF
+               MOVE ZERO TO WS-RECORDS-PROCESSED
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+           PERFORM GET-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP TO AFL-TIMESTAMP
+           MOVE WS-AUDIT-RECORD-COUNT TO AFL-RECORD-COUNT
+           WRITE AUDIT-LOG-LINE FROM WS-AUDIT-FOOTER-LINE
+           IF NOT WS-AUD-STATUS-OK
+               MOVE "WRITE AUDIT-LOG-FILE" TO WS-ERROR-OPERATION
+               MOVE WS-AUD-FILE-STATUS TO WS-ERROR-STATUS-CODE
+               PERFORM ERROR-HANDLING
+           END-IF
+           CLOSE AUDIT-LOG-FILE
+           IF NOT WS-AUD-STATUS-OK
+               MOVE "CLOSE AUDIT-LOG-FILE" TO WS-ERROR-OPERATION
+               MOVE WS-AUD-FILE-STATUS TO WS-ERROR-STATUS-CODE
+               PERFORM ERROR-HANDLING
+           END-IF.
+
+       EDIT-CHECK-RECORD.
+           CALL "EDITCHK" USING DAILY-TXN-RECORD WS-EDIT-STATUS
+           IF NOT WS-EDIT-OK
+               DISPLAY "REJECTED TXN " TXN-ID
+                   " ACCT " TXN-ACCOUNT
+                   " EDIT STATUS " WS-EDIT-STATUS
+           END-IF.
+
+       PROCESS-TXN-RECORD.
+           MOVE TXN-AMOUNT TO WS-DISPLAY-AMOUNT
+           DISPLAY "TXN " TXN-ID
+               " ACCT " TXN-ACCOUNT
+               " AMT " WS-DISPLAY-AMOUNT
+               " DATE " TXN-DATE
+           IF WS-FIRST-RECORD
+               MOVE TXN-ACCOUNT TO WS-PREVIOUS-ACCOUNT
+               MOVE "N" TO WS-FIRST-RECORD-SWITCH
+           END-IF
+           IF TXN-ACCOUNT NOT = WS-PREVIOUS-ACCOUNT
+               IF WS-FULL-RUN
+                   PERFORM WRITE-ACCOUNT-TOTAL-LINE
+               END-IF
+               MOVE TXN-ACCOUNT TO WS-PREVIOUS-ACCOUNT
+           END-IF
+           ADD TXN-AMOUNT TO WS-ACCOUNT-TOTAL
+           ADD TXN-AMOUNT TO WS-GRAND-TOTAL
+           IF WS-FULL-RUN
+               MOVE "POSTED" TO WS-AUDIT-ACTION
+           ELSE
+               MOVE "VALIDATED" TO WS-AUDIT-ACTION
+           END-IF
+           MOVE WS-TXN-FILE-STATUS TO WS-AUDIT-STATUS
+           PERFORM WRITE-AUDIT-DETAIL-LINE.
+
+       REJECT-TRANSACTION.
+           MOVE TXN-ID TO REJ-TXN-ID
+           MOVE TXN-DATE TO REJ-TXN-DATE
+           MOVE TXN-AMOUNT TO REJ-TXN-AMOUNT
+           MOVE TXN-ACCOUNT TO REJ-TXN-ACCOUNT
+           WRITE REJECT-TXN-RECORD
+           IF NOT WS-REJ-STATUS-OK
+               MOVE "WRITE REJECT-FILE" TO WS-ERROR-OPERATION
+               MOVE WS-REJ-FILE-STATUS TO WS-ERROR-STATUS-CODE
+               PERFORM ERROR-HANDLING
+           END-IF
+           MOVE "REJECTED" TO WS-AUDIT-ACTION
+           MOVE WS-EDIT-STATUS TO WS-AUDIT-STATUS
+           PERFORM WRITE-AUDIT-DETAIL-LINE.
+
+       WRITE-AUDIT-DETAIL-LINE.
+           PERFORM GET-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP TO ADL-TIMESTAMP
+           MOVE TXN-ID TO ADL-TXN-ID
+           MOVE TXN-ACCOUNT TO ADL-ACCOUNT
+           MOVE WS-AUDIT-ACTION TO ADL-ACTION
+           MOVE WS-AUDIT-STATUS TO ADL-STATUS
+           WRITE AUDIT-LOG-LINE FROM WS-AUDIT-DETAIL-LINE
+           IF NOT WS-AUD-STATUS-OK
+               MOVE "WRITE AUDIT-LOG-FILE" TO WS-ERROR-OPERATION
+               MOVE WS-AUD-FILE-STATUS TO WS-ERROR-STATUS-CODE
+               PERFORM ERROR-HANDLING
+           END-IF
+           ADD 1 TO WS-AUDIT-RECORD-COUNT.
+
+       WRITE-ACCOUNT-TOTAL-LINE.
+           MOVE WS-PREVIOUS-ACCOUNT TO WS-ATL-ACCOUNT
+           MOVE WS-ACCOUNT-TOTAL TO WS-ATL-AMOUNT
+           WRITE REPORT-LINE FROM WS-ACCOUNT-TOTAL-LINE
+           IF NOT WS-RPT-STATUS-OK
+               MOVE "WRITE REPORT-FILE" TO WS-ERROR-OPERATION
+               MOVE WS-RPT-FILE-STATUS TO WS-ERROR-STATUS-CODE
+               PERFORM ERROR-HANDLING
+           END-IF
+           MOVE ZERO TO WS-ACCOUNT-TOTAL.
+
+       WRITE-GRAND-TOTAL-LINE.
+           MOVE WS-GRAND-TOTAL TO WS-GTL-AMOUNT
+           WRITE REPORT-LINE FROM WS-GRAND-TOTAL-LINE
+           IF NOT WS-RPT-STATUS-OK
+               MOVE "WRITE REPORT-FILE" TO WS-ERROR-OPERATION
+               MOVE WS-RPT-FILE-STATUS TO WS-ERROR-STATUS-CODE
+               PERFORM ERROR-HANDLING
+           END-IF.
+
+       ERROR-HANDLING.
+           DISPLAY "FILE ERROR ON OPERATION: " WS-ERROR-OPERATION
+           DISPLAY "FILE STATUS CODE: " WS-ERROR-STATUS-CODE
+           STOP RUN.
        END PROGRAM DIVISIONS.
