@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: TXNREC
+      * Purpose:  Shared daily transaction record layout, included by
+      *           any program that reads or writes DAILY-TXN-FILE.
+      ******************************************************************
+       01  DAILY-TXN-RECORD.
+           05  TXN-ID                 PIC X(10).
+           05  TXN-DATE               PIC 9(8).
+           05  TXN-AMOUNT             PIC S9(9)V99.
+           05  TXN-ACCOUNT            PIC X(10).
